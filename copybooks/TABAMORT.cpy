@@ -0,0 +1,8 @@
+      *> TABELA-AMORTIZACAO - tabela devolvida por JUROS-PARA-ACRESCIMO
+      *> junto com o RESULTADO agregado: para cada parcela guarda o
+      *> valor descontado a valor presente e o juro implícito daquela
+      *> parcela (PESOS(indice) menos o valor descontado), para dar
+      *> suporte a uma tabela de amortização completa por contrato.
+       01  TABELA-AMORTIZACAO.
+           05  VALOR-DESCONTADO            COMP-2 OCCURS 360 TIMES.
+           05  JUROS-ACUMULADO             COMP-2 OCCURS 360 TIMES.
