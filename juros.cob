@@ -1,183 +1,930 @@
-       *> Cálculo dos juros, sendo que precisa de parcelas pra isso
-       *> Versão 0.1: 08/02/2025: versão feita sem muito conhecimento
-       *>                         de GnuCOBOL
-
-       *> programa principal
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JUROS.
-       AUTHOR. Ricardo Erick Rebêlo.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION GET-PESO-TOTAL
-           FUNCTION JUROS-PARA-ACRESCIMO
-           FUNCTION ACRESCIMO-PARA-JUROS.
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       *> variáveis para simplificarem as chamadas
-       01 RJUROS.
-           05 QUANTIDADE PICTURE 9(9) VALUE 3.
-           05 COMPOSTO PICTURE 9(1) VALUE 1. *> 1 é TRUE, outro é FALSE
-           05 PERIODO COMP-2 VALUE 30.0.
-           05 PAGAMENTOS COMP-2 OCCURS 3 TIMES.
-           05 PESOS COMP-2 OCCURS 3 TIMES.
-       *> variáveis do corpo do programa
-       01 INDICE PICTURE 9(9).
-       01 PESO-TOTAL COMP-2.
-       01 JUROS COMP-2 VALUE 3.0.
-       01 ACRESCIMO-CALCULADO COMP-2.
-       01 PRECISAO PICTURE 9(9) VALUE 15.
-       01 MAX-ITERACOES PICTURE 9(9) VALUE 100.
-       01 MAX-JUROS COMP-2 VALUE 50.0.
-       01 JUROS-CALCULADO COMP-2.
-
-       PROCEDURE DIVISION.
-           *> incializa os arrays PAGAMENTOS E PESOS
-           PERFORM VARYING INDICE FROM 1 BY 1
-               UNTIL INDICE = QUANTIDADE + 1
-               COMPUTE PAGAMENTOS (INDICE) = INDICE * 30.0
-               COMPUTE PESOS (INDICE) = 1.0
-           END-PERFORM
-
-           *> calcula e guarda os valores das funções
-           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
-           MOVE JUROS-PARA-ACRESCIMO(RJUROS, JUROS)
-               TO ACRESCIMO-CALCULADO.
-           MOVE ACRESCIMO-PARA-JUROS(RJUROS, ACRESCIMO-CALCULADO,
-               PRECISAO, MAX-ITERACOES, MAX-JUROS) TO JUROS-CALCULADO.
-
-           *> imprime os resultados
-           DISPLAY "Peso total = " PESO-TOTAL.
-           DISPLAY "Acrescimo = " ACRESCIMO-CALCULADO.
-           DISPLAY "Juros = " JUROS-CALCULADO.
-           GOBACK.
-       END PROGRAM JUROS.
-
-       *> calcula a somatória de PESOS
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. GET-PESO-TOTAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INDICE PICTURE 9(9).
-       LINKAGE SECTION.
-       01 RJUROS.
-           05 QUANTIDADE PICTURE 9(9) VALUE 3.
-           05 COMPOSTO PICTURE 9(1) VALUE 1.
-           05 PERIODO COMP-2 VALUE 30.0.
-           05 PAGAMENTOS COMP-2 OCCURS 3 TIMES.
-           05 PESOS COMP-2 OCCURS 3 TIMES.
-       01 ACUMULADOR COMP-2.
-
-       PROCEDURE DIVISION USING RJUROS RETURNING ACUMULADOR.
-           MOVE 0.0 TO ACUMULADOR.
-           PERFORM VARYING INDICE FROM 1 BY 1
-               UNTIL INDICE = QUANTIDADE + 1
-               COMPUTE ACUMULADOR = ACUMULADOR + PESOS (INDICE)
-           END-PERFORM.
-           GOBACK.
-       END FUNCTION GET-PESO-TOTAL.
-
-       *> calcula o acréscimo a partir dos juros e parcelas
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. JUROS-PARA-ACRESCIMO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION GET-PESO-TOTAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INDICE PICTURE 9(9).
-       01 ACUMULADOR COMP-2.
-       01 PESO-TOTAL COMP-2.
-       LINKAGE SECTION.
-       01 RJUROS.
-           05 QUANTIDADE PICTURE 9(9) VALUE 3.
-           05 COMPOSTO PICTURE 9(1) VALUE 1.
-           05 PERIODO COMP-2 VALUE 30.0.
-           05 PAGAMENTOS COMP-2 OCCURS 3 TIMES.
-           05 PESOS COMP-2 OCCURS 3 TIMES.
-       01 JUROS COMP-2.
-       01 RESULTADO COMP-2.
-
-       PROCEDURE DIVISION USING RJUROS, JUROS RETURNING RESULTADO.
-           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
-           MOVE 0.0 TO ACUMULADOR.
-           IF (JUROS <= 0.0) OR (QUANTIDADE < 1)
-               OR (PERIODO <= 0.0) OR (PESO-TOTAL <= 0.0) THEN
-               MOVE 0.0 TO RESULTADO
-           ELSE
-               PERFORM VARYING INDICE FROM 1 BY 1
-                   UNTIL INDICE = QUANTIDADE + 1
-                   IF COMPOSTO = 1 THEN
-                       COMPUTE ACUMULADOR = ACUMULADOR + PESOS (INDICE)
-                       / (1.0 + JUROS / 100.0)
-                       ** (PAGAMENTOS (INDICE) / PERIODO)
-                   ELSE
-                       COMPUTE ACUMULADOR = ACUMULADOR + PESOS (INDICE)
-                       / (1.0 + JUROS / 100.0
-                       * PAGAMENTOS (INDICE) / PERIODO)
-                   END-IF
-               END-PERFORM
-               COMPUTE RESULTADO = 
-                   (PESO-TOTAL / ACUMULADOR - 1.0) * 100.0
-           END-IF
-           GOBACK.
-       END FUNCTION JUROS-PARA-ACRESCIMO.
-
-       *> calcula os juros a partir do acréscimo e parcelas
-       IDENTIFICATION DIVISION.
-       FUNCTION-ID. ACRESCIMO-PARA-JUROS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION GET-PESO-TOTAL
-           FUNCTION JUROS-PARA-ACRESCIMO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PESO-TOTAL COMP-2.
-       01 MIN-JUROS COMP-2 VALUE 0.0.
-       01 MED-JUROS COMP-2.
-       01 MIN-DIFERENCA COMP-2.
-       01 ACRESCIMO-CALCULADO COMP-2.
-       LINKAGE SECTION.
-       01 RJUROS.
-           05 QUANTIDADE PICTURE 9(9) VALUE 3.
-           05 COMPOSTO PICTURE 9(1) VALUE 1.
-           05 PERIODO COMP-2 VALUE 30.0.
-           05 PAGAMENTOS COMP-2 OCCURS 3 TIMES.
-           05 PESOS COMP-2 OCCURS 3 TIMES.
-       01 ACRESCIMO COMP-2.
-       01 PRECISAO PICTURE 9(9) VALUE 15.
-       01 MAX-ITERACOES PICTURE 9(9) VALUE 100.
-       01 MAX-JUROS COMP-2 VALUE 50.0.
-       01 RESULTADO COMP-2.
-
-       PROCEDURE DIVISION USING RJUROS, ACRESCIMO, PRECISAO,
-           MAX-ITERACOES, MAX-JUROS RETURNING RESULTADO.
-           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
-           IF (ACRESCIMO <= 0.0) OR (QUANTIDADE < 1)
-               OR (PERIODO <= 0.0) OR (PESO-TOTAL <= 0.0)
-               OR (PRECISAO < 1) OR (MAX-ITERACOES < 1 )
-               OR (MAX-JUROS <= 0.0) THEN
-               MOVE 0.0 TO RESULTADO
-           ELSE
-               COMPUTE MIN-DIFERENCA = 0.1 ** PRECISAO
-               PERFORM MAX-ITERACOES TIMES
-                   COMPUTE MED-JUROS = (MIN-JUROS + MAX-JUROS) / 2.0
-                   IF (MAX-JUROS - MIN-JUROS) < MIN-DIFERENCA THEN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE JUROS-PARA-ACRESCIMO(RJUROS, MED-JUROS)
-                       TO ACRESCIMO-CALCULADO
-                   IF ACRESCIMO-CALCULADO < ACRESCIMO THEN
-                       MOVE MED-JUROS TO MIN-JUROS
-                   ELSE
-                       MOVE MED-JUROS TO MAX-JUROS
-                   END-IF
-               END-PERFORM
-               MOVE MED-JUROS TO RESULTADO
-           END-IF
-           GOBACK.
-       END FUNCTION ACRESCIMO-PARA-JUROS.
+       *> Cálculo dos juros, sendo que precisa de parcelas pra isso
+       *> Versão 0.1: 08/02/2025: versão feita sem muito conhecimento
+       *>                         de GnuCOBOL
+       *> Versão 0.2: 09/08/2026: virou job em lote: lê um arquivo
+       *>             sequencial CONTRATOS e grava um RESULTADOS, em
+       *>             vez de precificar um único contrato fixo em
+       *>             working-storage e só fazer DISPLAY do resultado
+
+       *> programa principal
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JUROS.
+       AUTHOR. Ricardo Erick Rebêlo.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION GET-PESO-TOTAL
+           FUNCTION JUROS-PARA-ACRESCIMO
+           FUNCTION ACRESCIMO-PARA-JUROS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> carteira de contratos a precificar no lote do dia
+           SELECT CONTRATOS ASSIGN TO "CONTRATOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-CONTRATOS.
+           *> um registro de saída por contrato processado
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-RESULTADOS.
+           *> tabela de amortização (uma linha por parcela)
+           SELECT AMORTIZACAO ASSIGN TO "AMORTIZACAO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-AMORTIZACAO.
+           *> relatório de fechamento para arquivar/entregar à
+           *> contabilidade
+           SELECT RELATORIO ASSIGN TO "RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RELATORIO.
+           *> ponto de controle com o número do último contrato
+           *> gravado em RESULTADOS, para reiniciar o lote sem
+           *> reprocessar contratos já fechados após uma queda
+           SELECT CHECKPOINT ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-CHECKPOINT.
+           *> tabela de taxa de referência (CDI/SELIC) publicada
+           *> pela tesouraria, uma linha por data de vigência
+           SELECT TAXAS ASSIGN TO "TAXAS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATUS-TAXAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRATOS
+           LABEL RECORDS ARE STANDARD.
+       01  CONTRATOS-REG.
+           05  CT-NUMERO-CONTRATO          PICTURE 9(9).
+           05  CT-QUANTIDADE               PICTURE 9(9).
+           05  CT-COMPOSTO                 PICTURE 9(1).
+           05  CT-PERIODO                  COMP-2.
+           05  CT-JUROS-SPREAD             COMP-2.
+           05  CT-IOF-TAXA                 COMP-2.
+           05  CT-DATA-DESEMBOLSO          PICTURE 9(8).
+           05  CT-PARCELAS OCCURS 360 TIMES.
+               10  CT-DATA-VENCIMENTO      PICTURE 9(8).
+               10  CT-PESO                 COMP-2.
+
+       FD  RESULTADOS
+           LABEL RECORDS ARE STANDARD.
+       01  RESULTADOS-REG.
+           05  RS-NUMERO-CONTRATO          PICTURE 9(9).
+           05  RS-STATUS                   PICTURE 9(1).
+           05  RS-PESO-TOTAL               COMP-2.
+           05  RS-ACRESCIMO-CALCULADO      COMP-2.
+           05  RS-JUROS-CALCULADO          COMP-2.
+           05  RS-ITERACOES-USADAS         PICTURE 9(9).
+           05  RS-DIFERENCA-FINAL          COMP-2.
+           05  RS-CONVERGIU                PICTURE 9(1).
+
+       FD  AMORTIZACAO
+           LABEL RECORDS ARE STANDARD.
+       01  AMORTIZACAO-REG.
+           05  AM-NUMERO-CONTRATO          PICTURE 9(9).
+           05  AM-INDICE                   PICTURE 9(9).
+           05  AM-VALOR-DESCONTADO         COMP-2.
+           05  AM-JUROS-ACUMULADO          COMP-2.
+
+       FD  RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  RELATORIO-LINHA                 PICTURE X(132).
+
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REG.
+           05  CK-ULTIMO-CONTRATO          PICTURE 9(9).
+           05  CK-NUMERO-PAGINA            PICTURE 9(3).
+           05  CK-TOTAL-PROCESSADOS        PICTURE 9(9).
+           05  CK-TOTAL-REJEITADOS         PICTURE 9(9).
+           05  CK-TOTAL-JUROS-CALCULADO    COMP-2.
+           05  CK-TOTAL-ACRESCIMO-CALCULADO COMP-2.
+
+       FD  TAXAS
+           LABEL RECORDS ARE STANDARD.
+       01  TAXAS-REG.
+           05  TX-DATA-EFETIVA             PICTURE 9(8).
+           05  TX-TAXA-BASE                COMP-2.
+
+       LOCAL-STORAGE SECTION.
+       *> variáveis para simplificarem as chamadas
+       COPY RJUROS.
+       COPY TABAMORT.
+
+       *> variáveis do corpo do programa
+       01 INDICE PICTURE 9(9).
+       01 PESO-TOTAL COMP-2.
+       01 JUROS COMP-2 VALUE 0.0.
+       01 ACRESCIMO-CALCULADO COMP-2.
+       01 JUROS-CALCULADO COMP-2.
+       01 ITERACOES-USADAS PICTURE 9(9).
+       01 DIFERENCA-FINAL COMP-2.
+       01 CONVERGIU PICTURE 9(1).
+          88 NAO-CONVERGIU VALUE 0.
+       01 STATUS-CALCULO PICTURE 9(1).
+          88 CALCULO-REJEITADO VALUE 1.
+
+       *> controle de arquivos
+       01  FIM-CONTRATOS                   PICTURE 9(1) VALUE 0.
+           88  NAO-HA-MAIS-CONTRATOS       VALUE 1.
+       01  STATUS-CONTRATOS                PICTURE X(2).
+       01  STATUS-RESULTADOS               PICTURE X(2).
+       01  STATUS-AMORTIZACAO              PICTURE X(2).
+       01  STATUS-RELATORIO                PICTURE X(2).
+       01  STATUS-CHECKPOINT               PICTURE X(2).
+       01  STATUS-TAXAS                    PICTURE X(2).
+
+       *> controle de reinício: último contrato já fechado numa
+       *> execução anterior, e se esta execução é uma continuação
+       01  ULTIMO-CONTRATO-PROCESSADO      PICTURE 9(9) VALUE 0.
+       01  HOUVE-CHECKPOINT                PICTURE 9(1) VALUE 0.
+           88  E-REINICIO                  VALUE 1.
+
+       *> só liga depois que RESULTADOS/AMORTIZACAO/RELATORIO forem
+       *> abertos de fato, para 8000-FINALIZAR não tentar gravar
+       *> nem fechar arquivos que nunca chegaram a ser abertos
+       *> quando CONTRATOS falha ao abrir
+       01  ARQUIVOS-ABERTOS                PICTURE 9(1) VALUE 0.
+           88  OS-ARQUIVOS-ESTAO-ABERTOS   VALUE 1.
+
+       *> maior CT-NUMERO-CONTRATO já lido nesta execução, para
+       *> detectar CONTRATOS fora de ordem ou com número repetido;
+       *> 3000-PROCESSAR-CONTRATOS só pula contratos <=
+       *> ULTIMO-CONTRATO-PROCESSADO (já fechados numa execução
+       *> anterior) supondo que o arquivo está em ordem ascendente,
+       *> então um arquivo fora de ordem tem que ser rejeitado, não
+       *> silenciosamente ignorado
+       01  ULTIMO-CONTRATO-LIDO            PICTURE 9(9) VALUE 0.
+
+       *> campos comuns para relatar e abortar num erro de E/S de
+       *> saída (RESULTADOS/AMORTIZACAO/RELATORIO/CHECKPOINT)
+       01  STATUS-IO-VERIFICADO            PICTURE X(2).
+       01  DESCRICAO-ARQUIVO-IO            PICTURE X(20).
+
+       *> taxa de referência do dia, escolhida na tabela TAXAS como
+       *> a de maior TX-DATA-EFETIVA que não seja posterior à data
+       *> do lote; CT-JUROS-SPREAD de cada contrato soma-se a ela
+       01  FIM-TAXAS                       PICTURE 9(1) VALUE 0.
+           88  NAO-HA-MAIS-TAXAS           VALUE 1.
+       01  TAXA-DATA-EFETIVA-USADA         PICTURE 9(8) VALUE 0.
+       01  TAXA-BASE-ATUAL                 COMP-2 VALUE 0.0.
+
+       *> data de referência do lote (usada no cabeçalho do relatório)
+       01  DATA-REFERENCIA                 PICTURE 9(8).
+
+       *> layout do relatório de fechamento
+       01  LINHAS-NA-PAGINA                PICTURE 9(3) VALUE 99.
+       01  MAX-LINHAS-PAGINA               PICTURE 9(3) VALUE 55.
+       01  NUMERO-PAGINA                   PICTURE 9(3) VALUE 0.
+       01  TOTAL-CONTRATOS-PROCESSADOS     PICTURE 9(9) VALUE 0.
+       01  TOTAL-CONTRATOS-REJEITADOS      PICTURE 9(9) VALUE 0.
+       01  TOTAL-JUROS-CALCULADO           COMP-2 VALUE 0.0.
+       01  TOTAL-ACRESCIMO-CALCULADO       COMP-2 VALUE 0.0.
+
+       01  LINHA-CABECALHO-1.
+           05  FILLER                  PICTURE X(21)
+                                        VALUE "RELATORIO DE JUROS - ".
+           05  CAB-DATA-EXECUCAO       PICTURE 9(8).
+           05  FILLER                  PICTURE X(9) VALUE SPACE.
+           05  FILLER                  PICTURE X(7) VALUE "PAGINA ".
+           05  CAB-NUMERO-PAGINA       PICTURE ZZ9.
+
+       01  LINHA-CABECALHO-2.
+           05  FILLER PICTURE X(12) VALUE "CONTRATO".
+           05  FILLER PICTURE X(11) VALUE "QUANTIDADE".
+           05  FILLER PICTURE X(13) VALUE "PESO TOTAL".
+           05  FILLER PICTURE X(13) VALUE "ACRESCIMO".
+           05  FILLER PICTURE X(13) VALUE "JUROS".
+           05  FILLER PICTURE X(17) VALUE "OBSERVACAO".
+
+       01  LINHA-DETALHE.
+           05  DET-NUMERO-CONTRATO     PICTURE Z(8)9.
+           05  FILLER                  PICTURE X(3) VALUE SPACE.
+           05  DET-QUANTIDADE          PICTURE Z(8)9.
+           05  FILLER                  PICTURE X(2) VALUE SPACE.
+           05  DET-PESO-TOTAL          PICTURE Z(6)9.9999.
+           05  FILLER                  PICTURE X(2) VALUE SPACE.
+           05  DET-ACRESCIMO           PICTURE Z(6)9.9999.
+           05  FILLER                  PICTURE X(2) VALUE SPACE.
+           05  DET-JUROS               PICTURE Z(6)9.9999.
+           05  FILLER                  PICTURE X(2) VALUE SPACE.
+           05  DET-OBSERVACAO          PICTURE X(18).
+
+       01  LINHA-TOTAL.
+           05  FILLER PICTURE X(32)
+                       VALUE "TOTAL DE CONTRATOS PROCESSADOS: ".
+           05  TOT-CONTRATOS PICTURE Z(8)9.
+           05  FILLER PICTURE X(4) VALUE SPACE.
+           05  FILLER PICTURE X(21) VALUE "CONTRATOS REJEITADOS:".
+           05  TOT-REJEITADOS PICTURE Z(8)9.
+           05  FILLER PICTURE X(2) VALUE SPACE.
+           05  FILLER PICTURE X(13) VALUE "JUROS TOTAL: ".
+           05  TOT-JUROS PICTURE Z(6)9.9999.
+           05  FILLER PICTURE X(2) VALUE SPACE.
+           05  FILLER PICTURE X(16) VALUE "ACRESCIMO TOTAL:".
+           05  TOT-ACRESCIMO PICTURE Z(6)9.9999.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 3000-PROCESSAR-CONTRATOS THRU
+               3000-PROCESSAR-CONTRATOS-EXIT
+               UNTIL NAO-HA-MAIS-CONTRATOS.
+           PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT.
+           GOBACK.
+
+       *> ------------------------------------------------------
+       *> abre os arquivos do lote e lê o primeiro contrato
+       *> ------------------------------------------------------
+       1000-INICIALIZAR.
+           ACCEPT DATA-REFERENCIA FROM DATE YYYYMMDD.
+           PERFORM 1100-LER-CHECKPOINT THRU 1100-LER-CHECKPOINT-EXIT.
+           PERFORM 1200-LER-TAXA-BASE THRU 1200-LER-TAXA-BASE-EXIT.
+           IF NAO-HA-MAIS-CONTRATOS THEN
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN INPUT CONTRATOS.
+           IF STATUS-CONTRATOS NOT = "00" THEN
+               DISPLAY "*** ERRO AO ABRIR CONTRATOS: "
+                   STATUS-CONTRATOS
+               MOVE 1 TO FIM-CONTRATOS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           IF E-REINICIO THEN
+               DISPLAY "*** REINICIO: RETOMANDO APOS CONTRATO "
+                   ULTIMO-CONTRATO-PROCESSADO
+               OPEN EXTEND RESULTADOS
+               OPEN EXTEND AMORTIZACAO
+               OPEN EXTEND RELATORIO
+           ELSE
+               OPEN OUTPUT RESULTADOS
+               OPEN OUTPUT AMORTIZACAO
+               OPEN OUTPUT RELATORIO
+           END-IF.
+           IF STATUS-RESULTADOS NOT = "00" THEN
+               MOVE STATUS-RESULTADOS TO STATUS-IO-VERIFICADO
+               MOVE "RESULTADOS" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           IF STATUS-AMORTIZACAO NOT = "00" THEN
+               MOVE STATUS-AMORTIZACAO TO STATUS-IO-VERIFICADO
+               MOVE "AMORTIZACAO" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           IF STATUS-RELATORIO NOT = "00" THEN
+               MOVE STATUS-RELATORIO TO STATUS-IO-VERIFICADO
+               MOVE "RELATORIO" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           MOVE 1 TO ARQUIVOS-ABERTOS.
+           PERFORM 4000-IMPRIME-CABECALHO THRU
+               4000-IMPRIME-CABECALHO-EXIT.
+           PERFORM 3900-LER-CONTRATO THRU 3900-LER-CONTRATO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> lê o ponto de controle da execução anterior, se houver;
+       *> como o driver só faz E/S sequencial, o reinício não pula
+       *> direto para o contrato certo, apenas ignora (em
+       *> 3000-PROCESSAR-CONTRATOS) os contratos já fechados até lá
+       *> ------------------------------------------------------
+       1100-LER-CHECKPOINT.
+           MOVE 0 TO HOUVE-CHECKPOINT.
+           MOVE 0 TO ULTIMO-CONTRATO-PROCESSADO.
+           OPEN INPUT CHECKPOINT.
+           IF STATUS-CHECKPOINT = "00" THEN
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-ULTIMO-CONTRATO
+                           TO ULTIMO-CONTRATO-PROCESSADO
+                       MOVE CK-NUMERO-PAGINA TO NUMERO-PAGINA
+                       MOVE CK-TOTAL-PROCESSADOS
+                           TO TOTAL-CONTRATOS-PROCESSADOS
+                       MOVE CK-TOTAL-REJEITADOS
+                           TO TOTAL-CONTRATOS-REJEITADOS
+                       MOVE CK-TOTAL-JUROS-CALCULADO
+                           TO TOTAL-JUROS-CALCULADO
+                       MOVE CK-TOTAL-ACRESCIMO-CALCULADO
+                           TO TOTAL-ACRESCIMO-CALCULADO
+                       MOVE 1 TO HOUVE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+       1100-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> escolhe, na tabela TAXAS, a taxa de referência vigente
+       *> na data do lote: a de maior TX-DATA-EFETIVA que não seja
+       *> posterior a DATA-REFERENCIA
+       *> ------------------------------------------------------
+       1200-LER-TAXA-BASE.
+           OPEN INPUT TAXAS.
+           IF STATUS-TAXAS NOT = "00" THEN
+               DISPLAY "*** ERRO AO ABRIR TAXAS: " STATUS-TAXAS
+               MOVE 1 TO FIM-CONTRATOS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1200-LER-TAXA-BASE-EXIT
+           END-IF.
+           PERFORM 1210-LER-UMA-TAXA THRU 1210-LER-UMA-TAXA-EXIT
+               UNTIL NAO-HA-MAIS-TAXAS.
+           CLOSE TAXAS.
+           *> sem taxa vigente até a data de referência, o lote
+           *> inteiro precificaria só com o spread do contrato,
+           *> faltando a taxa base por inteiro - isso é uma falha
+           *> de dados de entrada tão grave quanto CONTRATOS não
+           *> abrir, não um dia de spread zero
+           IF TAXA-DATA-EFETIVA-USADA = 0 THEN
+               DISPLAY "*** ERRO: NENHUMA TAXA VIGENTE EM TAXAS ATE "
+                   DATA-REFERENCIA
+               MOVE 1 TO FIM-CONTRATOS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1200-LER-TAXA-BASE-EXIT.
+           EXIT.
+
+       1210-LER-UMA-TAXA.
+           READ TAXAS
+               AT END
+                   MOVE 1 TO FIM-TAXAS
+               NOT AT END
+                   IF (TX-DATA-EFETIVA <= DATA-REFERENCIA) AND
+                       (TX-DATA-EFETIVA >= TAXA-DATA-EFETIVA-USADA)
+                       THEN
+                       MOVE TX-DATA-EFETIVA TO TAXA-DATA-EFETIVA-USADA
+                       MOVE TX-TAXA-BASE TO TAXA-BASE-ATUAL
+                   END-IF
+           END-READ.
+           IF (STATUS-TAXAS NOT = "00") AND (STATUS-TAXAS NOT = "10")
+               THEN
+               MOVE STATUS-TAXAS TO STATUS-IO-VERIFICADO
+               MOVE "TAXAS" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+       1210-LER-UMA-TAXA-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> precifica um contrato e lê o próximo
+       *> ------------------------------------------------------
+       3000-PROCESSAR-CONTRATOS.
+           *> CONTRATOS precisa vir em ordem ascendente de
+           *> CT-NUMERO-CONTRATO: é isso que garante que pular todo
+           *> contrato <= ULTIMO-CONTRATO-PROCESSADO (retomada após
+           *> reinício) só descarta contrato já fechado numa execução
+           *> anterior, nunca um ainda não processado. Um arquivo
+           *> fora de ordem ou com número repetido é rejeitado aqui,
+           *> em vez de deixar 3100 processá-lo ou, pior, descartá-lo
+           *> em silêncio
+           IF CT-NUMERO-CONTRATO <= ULTIMO-CONTRATO-LIDO THEN
+               DISPLAY "*** ERRO: CONTRATOS FORA DE ORDEM - CONTRATO "
+                   CT-NUMERO-CONTRATO
+                   " NAO E MAIOR QUE O ANTERIOR " ULTIMO-CONTRATO-LIDO
+               MOVE 16 TO RETURN-CODE
+               MOVE 1 TO FIM-CONTRATOS
+           ELSE
+               MOVE CT-NUMERO-CONTRATO TO ULTIMO-CONTRATO-LIDO
+               IF CT-NUMERO-CONTRATO > ULTIMO-CONTRATO-PROCESSADO THEN
+                   PERFORM 3100-PROCESSAR-UM-CONTRATO THRU
+                       3100-PROCESSAR-UM-CONTRATO-EXIT
+                   PERFORM 3500-GRAVAR-CHECKPOINT THRU
+                       3500-GRAVAR-CHECKPOINT-EXIT
+               END-IF
+               PERFORM 3900-LER-CONTRATO THRU 3900-LER-CONTRATO-EXIT
+           END-IF.
+       3000-PROCESSAR-CONTRATOS-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> reescreve o CHECKPOINT com o número do contrato que
+       *> acabou de ser gravado em RESULTADOS, para que um reinício
+       *> depois de uma queda retome logo depois dele
+       *> ------------------------------------------------------
+       3500-GRAVAR-CHECKPOINT.
+           MOVE CT-NUMERO-CONTRATO TO CK-ULTIMO-CONTRATO.
+           MOVE NUMERO-PAGINA TO CK-NUMERO-PAGINA.
+           MOVE TOTAL-CONTRATOS-PROCESSADOS TO CK-TOTAL-PROCESSADOS.
+           MOVE TOTAL-CONTRATOS-REJEITADOS TO CK-TOTAL-REJEITADOS.
+           MOVE TOTAL-JUROS-CALCULADO TO CK-TOTAL-JUROS-CALCULADO.
+           MOVE TOTAL-ACRESCIMO-CALCULADO
+               TO CK-TOTAL-ACRESCIMO-CALCULADO.
+           OPEN OUTPUT CHECKPOINT.
+           IF STATUS-CHECKPOINT NOT = "00" THEN
+               MOVE STATUS-CHECKPOINT TO STATUS-IO-VERIFICADO
+               MOVE "CHECKPOINT" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           WRITE CHECKPOINT-REG.
+           IF STATUS-CHECKPOINT NOT = "00" THEN
+               MOVE STATUS-CHECKPOINT TO STATUS-IO-VERIFICADO
+               MOVE "CHECKPOINT" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           CLOSE CHECKPOINT.
+       3500-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       3100-PROCESSAR-UM-CONTRATO.
+           PERFORM 3200-MONTAR-RJUROS THRU 3200-MONTAR-RJUROS-EXIT.
+
+           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
+           MOVE JUROS-PARA-ACRESCIMO(RJUROS, JUROS, CT-IOF-TAXA,
+               TABELA-AMORTIZACAO, STATUS-CALCULO)
+               TO ACRESCIMO-CALCULADO.
+           *> JUROS já é conhecido (vem de TAXAS + CT-JUROS-SPREAD em
+           *> 3200-MONTAR-RJUROS): não há o que inverter de volta via
+           *> ACRESCIMO-PARA-JUROS, então RS-JUROS-CALCULADO é o
+           *> próprio JUROS usado na precificação, exato, sem
+           *> bisseção nem risco de "*** NAO CONVERGIU" espúrio
+           IF STATUS-CALCULO = 0 THEN
+               MOVE JUROS TO JUROS-CALCULADO
+               MOVE 0 TO ITERACOES-USADAS
+               MOVE 0.0 TO DIFERENCA-FINAL
+               MOVE 1 TO CONVERGIU
+           ELSE
+               MOVE 0.0 TO JUROS-CALCULADO
+               MOVE 0 TO ITERACOES-USADAS
+               MOVE 0.0 TO DIFERENCA-FINAL
+               MOVE 0 TO CONVERGIU
+           END-IF.
+
+           MOVE CT-NUMERO-CONTRATO TO RS-NUMERO-CONTRATO.
+           MOVE STATUS-CALCULO TO RS-STATUS.
+           MOVE PESO-TOTAL TO RS-PESO-TOTAL.
+           MOVE ACRESCIMO-CALCULADO TO RS-ACRESCIMO-CALCULADO.
+           MOVE JUROS-CALCULADO TO RS-JUROS-CALCULADO.
+           MOVE ITERACOES-USADAS TO RS-ITERACOES-USADAS.
+           MOVE DIFERENCA-FINAL TO RS-DIFERENCA-FINAL.
+           MOVE CONVERGIU TO RS-CONVERGIU.
+           WRITE RESULTADOS-REG.
+           IF STATUS-RESULTADOS NOT = "00" THEN
+               MOVE STATUS-RESULTADOS TO STATUS-IO-VERIFICADO
+               MOVE "RESULTADOS" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+           IF STATUS-CALCULO = 0 THEN
+               PERFORM 3400-GRAVAR-AMORTIZACAO THRU
+                   3400-GRAVAR-AMORTIZACAO-EXIT
+           END-IF.
+
+           IF CALCULO-REJEITADO THEN
+               ADD 1 TO TOTAL-CONTRATOS-REJEITADOS
+           ELSE
+               ADD 1 TO TOTAL-CONTRATOS-PROCESSADOS
+               COMPUTE TOTAL-JUROS-CALCULADO = TOTAL-JUROS-CALCULADO
+                   + JUROS-CALCULADO
+               COMPUTE TOTAL-ACRESCIMO-CALCULADO =
+                   TOTAL-ACRESCIMO-CALCULADO + ACRESCIMO-CALCULADO
+           END-IF.
+
+           PERFORM 4100-IMPRIME-DETALHE THRU
+               4100-IMPRIME-DETALHE-EXIT.
+       3100-PROCESSAR-UM-CONTRATO-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> monta o RJUROS do contrato lido: QUANTIDADE, COMPOSTO e
+       *> PERIODO vêm direto do registro, e PAGAMENTOS é o número
+       *> de dias entre o desembolso e cada vencimento real, não
+       *> mais um múltiplo fixo de 30 dias
+       *> ------------------------------------------------------
+       3200-MONTAR-RJUROS.
+           MOVE CT-QUANTIDADE TO QUANTIDADE.
+           MOVE CT-COMPOSTO TO COMPOSTO.
+           MOVE CT-PERIODO TO PERIODO.
+           COMPUTE JUROS = TAXA-BASE-ATUAL + CT-JUROS-SPREAD.
+           IF (CT-QUANTIDADE >= 1) AND
+               (CT-QUANTIDADE <= QUANTIDADE-MAXIMA) THEN
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE = CT-QUANTIDADE + 1
+                   COMPUTE PAGAMENTOS (INDICE) =
+                       FUNCTION INTEGER-OF-DATE
+                           (CT-DATA-VENCIMENTO (INDICE))
+                       - FUNCTION INTEGER-OF-DATE (CT-DATA-DESEMBOLSO)
+                   MOVE CT-PESO (INDICE) TO PESOS (INDICE)
+               END-PERFORM
+           END-IF.
+       3200-MONTAR-RJUROS-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> uma linha na AMORTIZACAO por parcela do contrato, com o
+       *> valor descontado e o juro implícito calculados dentro
+       *> de JUROS-PARA-ACRESCIMO
+       *> ------------------------------------------------------
+       3400-GRAVAR-AMORTIZACAO.
+           PERFORM 3410-GRAVAR-UMA-PARCELA THRU
+               3410-GRAVAR-UMA-PARCELA-EXIT
+               VARYING INDICE FROM 1 BY 1 UNTIL INDICE > QUANTIDADE.
+       3400-GRAVAR-AMORTIZACAO-EXIT.
+           EXIT.
+
+       3410-GRAVAR-UMA-PARCELA.
+           MOVE CT-NUMERO-CONTRATO TO AM-NUMERO-CONTRATO.
+           MOVE INDICE TO AM-INDICE.
+           MOVE VALOR-DESCONTADO (INDICE) TO AM-VALOR-DESCONTADO.
+           MOVE JUROS-ACUMULADO (INDICE) TO AM-JUROS-ACUMULADO.
+           WRITE AMORTIZACAO-REG.
+           IF STATUS-AMORTIZACAO NOT = "00" THEN
+               MOVE STATUS-AMORTIZACAO TO STATUS-IO-VERIFICADO
+               MOVE "AMORTIZACAO" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+       3410-GRAVAR-UMA-PARCELA-EXIT.
+           EXIT.
+
+       3900-LER-CONTRATO.
+           READ CONTRATOS
+               AT END
+                   MOVE 1 TO FIM-CONTRATOS
+           END-READ.
+           IF (STATUS-CONTRATOS NOT = "00")
+               AND (STATUS-CONTRATOS NOT = "10") THEN
+               MOVE STATUS-CONTRATOS TO STATUS-IO-VERIFICADO
+               MOVE "CONTRATOS" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+       3900-LER-CONTRATO-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> cabeçalho do relatório de fechamento, repetido a cada
+       *> quebra de página
+       *> ------------------------------------------------------
+       4000-IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE DATA-REFERENCIA TO CAB-DATA-EXECUCAO.
+           MOVE NUMERO-PAGINA TO CAB-NUMERO-PAGINA.
+           WRITE RELATORIO-LINHA FROM LINHA-CABECALHO-1.
+           PERFORM 9010-VERIFICA-RELATORIO THRU
+               9010-VERIFICA-RELATORIO-EXIT.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           PERFORM 9010-VERIFICA-RELATORIO THRU
+               9010-VERIFICA-RELATORIO-EXIT.
+           WRITE RELATORIO-LINHA FROM LINHA-CABECALHO-2.
+           PERFORM 9010-VERIFICA-RELATORIO THRU
+               9010-VERIFICA-RELATORIO-EXIT.
+           MOVE SPACES TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           PERFORM 9010-VERIFICA-RELATORIO THRU
+               9010-VERIFICA-RELATORIO-EXIT.
+           MOVE 0 TO LINHAS-NA-PAGINA.
+       4000-IMPRIME-CABECALHO-EXIT.
+           EXIT.
+
+       4100-IMPRIME-DETALHE.
+           IF LINHAS-NA-PAGINA >= MAX-LINHAS-PAGINA THEN
+               PERFORM 4000-IMPRIME-CABECALHO THRU
+                   4000-IMPRIME-CABECALHO-EXIT
+           END-IF.
+           MOVE CT-NUMERO-CONTRATO TO DET-NUMERO-CONTRATO.
+           MOVE CT-QUANTIDADE TO DET-QUANTIDADE.
+           MOVE PESO-TOTAL TO DET-PESO-TOTAL.
+           MOVE ACRESCIMO-CALCULADO TO DET-ACRESCIMO.
+           MOVE JUROS-CALCULADO TO DET-JUROS.
+           IF CALCULO-REJEITADO THEN
+               MOVE "*** REJEITADO ***" TO DET-OBSERVACAO
+           ELSE
+               IF NAO-CONVERGIU THEN
+                   MOVE "*** NAO CONVERGIU" TO DET-OBSERVACAO
+               ELSE
+                   MOVE SPACES TO DET-OBSERVACAO
+               END-IF
+           END-IF.
+           WRITE RELATORIO-LINHA FROM LINHA-DETALHE.
+           PERFORM 9010-VERIFICA-RELATORIO THRU
+               9010-VERIFICA-RELATORIO-EXIT.
+           ADD 1 TO LINHAS-NA-PAGINA.
+       4100-IMPRIME-DETALHE-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> imprime o rodapé com os totais do lote e fecha tudo
+       *> ------------------------------------------------------
+       8000-FINALIZAR.
+           *> se CONTRATOS nunca abriu, RESULTADOS/AMORTIZACAO/
+           *> RELATORIO também não foram abertos: não há o que
+           *> gravar nem fechar, e o RETURN-CODE já foi marcado
+           *> em 1000-INICIALIZAR para o job control detectar a
+           *> falha
+           IF OS-ARQUIVOS-ESTAO-ABERTOS THEN
+               *> um lote abortado no meio (CONTRATOS fora de ordem,
+               *> erro de E/S, etc.) ainda precisa fechar os arquivos
+               *> já abertos para não perder o que já foi gravado, mas
+               *> não pode carimbar a linha de total como se o lote
+               *> tivesse fechado de verdade: um reinício vai continuar
+               *> daqui e gravar a linha de total definitiva lá na
+               *> frente, e um relatório com dois "TOTAL..." no meio
+               *> não serve pra entregar à contabilidade
+               IF RETURN-CODE = 0 THEN
+                   MOVE TOTAL-CONTRATOS-PROCESSADOS TO TOT-CONTRATOS
+                   MOVE TOTAL-CONTRATOS-REJEITADOS TO TOT-REJEITADOS
+                   MOVE TOTAL-JUROS-CALCULADO TO TOT-JUROS
+                   MOVE TOTAL-ACRESCIMO-CALCULADO TO TOT-ACRESCIMO
+                   IF LINHAS-NA-PAGINA >= MAX-LINHAS-PAGINA THEN
+                       PERFORM 4000-IMPRIME-CABECALHO THRU
+                           4000-IMPRIME-CABECALHO-EXIT
+                   END-IF
+                   WRITE RELATORIO-LINHA FROM LINHA-TOTAL
+                   PERFORM 9010-VERIFICA-RELATORIO THRU
+                       9010-VERIFICA-RELATORIO-EXIT
+               END-IF
+               CLOSE CONTRATOS
+               CLOSE RESULTADOS
+               CLOSE AMORTIZACAO
+               CLOSE RELATORIO
+               *> só some o ponto de controle quando o lote fechou do
+               *> início ao fim sem erro; um lote abortado (CONTRATOS
+               *> fora de ordem, por exemplo) precisa manter o
+               *> checkpoint gravado até aqui, senão um reinício
+               *> reprocessaria contratos que já foram fechados em
+               *> RESULTADOS antes do erro
+               IF RETURN-CODE = 0 THEN
+                   OPEN OUTPUT CHECKPOINT
+                   IF STATUS-CHECKPOINT NOT = "00" THEN
+                       MOVE STATUS-CHECKPOINT TO STATUS-IO-VERIFICADO
+                       MOVE "CHECKPOINT" TO DESCRICAO-ARQUIVO-IO
+                       PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                           9000-ABORTAR-ERRO-ARQUIVO-EXIT
+                   END-IF
+                   CLOSE CHECKPOINT
+               END-IF
+           END-IF.
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> aborta o lote por falha de E/S, seja de leitura
+       *> (CONTRATOS/TAXAS) ou de gravação (RESULTADOS/AMORTIZACAO/
+       *> RELATORIO/CHECKPOINT); espera DESCRICAO-ARQUIVO-IO e
+       *> STATUS-IO-VERIFICADO já preenchidos pelo chamador
+       *> ------------------------------------------------------
+       9000-ABORTAR-ERRO-ARQUIVO.
+           DISPLAY "*** ERRO DE E/S EM " DESCRICAO-ARQUIVO-IO
+               ": FILE STATUS " STATUS-IO-VERIFICADO
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+       9000-ABORTAR-ERRO-ARQUIVO-EXIT.
+           EXIT.
+
+       *> ------------------------------------------------------
+       *> confere STATUS-RELATORIO depois de cada WRITE em
+       *> RELATORIO; chamada com frequência de 4000/4100/8000
+       *> ------------------------------------------------------
+       9010-VERIFICA-RELATORIO.
+           IF STATUS-RELATORIO NOT = "00" THEN
+               MOVE STATUS-RELATORIO TO STATUS-IO-VERIFICADO
+               MOVE "RELATORIO" TO DESCRICAO-ARQUIVO-IO
+               PERFORM 9000-ABORTAR-ERRO-ARQUIVO THRU
+                   9000-ABORTAR-ERRO-ARQUIVO-EXIT
+           END-IF.
+       9010-VERIFICA-RELATORIO-EXIT.
+           EXIT.
+       END PROGRAM JUROS.
+
+       *> calcula a somatória de PESOS
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. GET-PESO-TOTAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 INDICE PICTURE 9(9).
+       LINKAGE SECTION.
+       COPY RJUROS.
+       01 ACUMULADOR COMP-2.
+
+       PROCEDURE DIVISION USING RJUROS RETURNING ACUMULADOR.
+           MOVE 0.0 TO ACUMULADOR.
+           *> QUANTIDADE ainda não passou pela validação de
+           *> JUROS-PARA-ACRESCIMO/ACRESCIMO-PARA-JUROS quando esta
+           *> função é chamada (as duas chamam GET-PESO-TOTAL antes
+           *> do próprio IF de validação); sem este guarda, um
+           *> CT-QUANTIDADE corrompido maior que QUANTIDADE-MAXIMA
+           *> indexaria PESOS além das 360 posições da tabela
+           IF QUANTIDADE <= QUANTIDADE-MAXIMA THEN
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE = QUANTIDADE + 1
+                   COMPUTE ACUMULADOR = ACUMULADOR + PESOS (INDICE)
+               END-PERFORM
+           END-IF.
+           GOBACK.
+       END FUNCTION GET-PESO-TOTAL.
+
+       *> calcula o acréscimo a partir dos juros e parcelas
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. JUROS-PARA-ACRESCIMO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION GET-PESO-TOTAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 INDICE PICTURE 9(9).
+       01 ACUMULADOR COMP-2.
+       01 PESO-TOTAL COMP-2.
+       01 FATOR-DESCONTO COMP-2.
+       01 PARCELAS-VALIDAS PICTURE 9(1).
+       01 PAGAMENTO-ANTERIOR COMP-2.
+       LINKAGE SECTION.
+       COPY RJUROS.
+       01 JUROS COMP-2.
+       01 IOF-TAXA COMP-2.
+       COPY TABAMORT.
+       01 STATUS-CALCULO PICTURE 9(1).
+       01 RESULTADO COMP-2.
+
+       PROCEDURE DIVISION USING RJUROS, JUROS, IOF-TAXA,
+           TABELA-AMORTIZACAO, STATUS-CALCULO RETURNING RESULTADO.
+           MOVE 0 TO STATUS-CALCULO.
+           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
+           MOVE 0.0 TO ACUMULADOR.
+           *> PAGAMENTOS vem de datas reais de vencimento e desembolso
+           *> (não mais um múltiplo fixo de dias) e pode chegar zerado,
+           *> negativo (vencimento no dia do
+           *> desembolso ou antes dele) ou fora de ordem entre
+           *> parcelas; nenhum dos dois é um contrato de juro baixo
+           *> de verdade, é erro de cadastro, e tem que cair no
+           *> mesmo REJEITADO de PERIODO/PESO-TOTAL inválidos
+           MOVE 1 TO PARCELAS-VALIDAS.
+           MOVE 0.0 TO PAGAMENTO-ANTERIOR.
+           IF (QUANTIDADE >= 1) AND (QUANTIDADE <= QUANTIDADE-MAXIMA)
+               THEN
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE = QUANTIDADE + 1
+                   IF PAGAMENTOS (INDICE) <= PAGAMENTO-ANTERIOR THEN
+                       MOVE 0 TO PARCELAS-VALIDAS
+                   END-IF
+                   MOVE PAGAMENTOS (INDICE) TO PAGAMENTO-ANTERIOR
+               END-PERFORM
+           END-IF.
+           IF (JUROS <= 0.0) OR (QUANTIDADE < 1)
+               OR (QUANTIDADE > QUANTIDADE-MAXIMA)
+               OR (PERIODO <= 0.0) OR (PESO-TOTAL <= 0.0)
+               OR (IOF-TAXA < 0.0) OR (PARCELAS-VALIDAS = 0) THEN
+               MOVE 1 TO STATUS-CALCULO
+               MOVE 0.0 TO RESULTADO
+           ELSE
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE = QUANTIDADE + 1
+                   IF COMPOSTO = 1 THEN
+                       COMPUTE FATOR-DESCONTO =
+                           (1.0 + JUROS / 100.0)
+                           ** (PAGAMENTOS (INDICE) / PERIODO)
+                       COMPUTE VALOR-DESCONTADO (INDICE) =
+                           PESOS (INDICE) / FATOR-DESCONTO
+                   ELSE
+                       COMPUTE FATOR-DESCONTO =
+                           1.0 + (JUROS / 100.0)
+                           * (PAGAMENTOS (INDICE) / PERIODO)
+                       COMPUTE VALOR-DESCONTADO (INDICE) =
+                           PESOS (INDICE) / FATOR-DESCONTO
+                   END-IF
+                   COMPUTE ACUMULADOR = ACUMULADOR
+                       + VALOR-DESCONTADO (INDICE)
+                   COMPUTE JUROS-ACUMULADO (INDICE) = PESOS (INDICE)
+                       - VALOR-DESCONTADO (INDICE)
+               END-PERFORM
+               COMPUTE RESULTADO =
+                   (PESO-TOTAL / ACUMULADOR - 1.0) * 100.0
+               *> agrega o IOF por cima do acréscimo financeiro, em
+               *> vez de deixar pra calcular à parte na planilha
+               IF IOF-TAXA > 0.0 THEN
+                   COMPUTE RESULTADO = ((1.0 + RESULTADO / 100.0)
+                       * (1.0 + IOF-TAXA / 100.0) - 1.0) * 100.0
+               END-IF
+           END-IF.
+           GOBACK.
+       END FUNCTION JUROS-PARA-ACRESCIMO.
+
+       *> calcula os juros a partir do acréscimo e parcelas
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. ACRESCIMO-PARA-JUROS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION GET-PESO-TOTAL
+           FUNCTION JUROS-PARA-ACRESCIMO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PESO-TOTAL COMP-2.
+       01 MIN-JUROS COMP-2 VALUE 0.0.
+       01 MAX-JUROS-ATUAL COMP-2.
+       01 MED-JUROS COMP-2.
+       01 MIN-DIFERENCA COMP-2.
+       01 ACRESCIMO-CALCULADO COMP-2.
+       01 CONTADOR-ITERACOES PICTURE 9(9) VALUE 0.
+       01 IND-CONVERGIU PICTURE 9(1) VALUE 0.
+          88 IND-NAO-CONVERGIU VALUE 0.
+       01 DIFERENCA-ATUAL COMP-2.
+       01 STATUS-TMP PICTURE 9(1).
+       01 INDICE PICTURE 9(9).
+       01 PARCELAS-VALIDAS PICTURE 9(1).
+       01 PAGAMENTO-ANTERIOR COMP-2.
+       COPY TABAMORT.
+       LINKAGE SECTION.
+       COPY RJUROS.
+       01 ACRESCIMO COMP-2.
+       01 PRECISAO PICTURE 9(9) VALUE 9.
+       01 MAX-ITERACOES PICTURE 9(9) VALUE 100.
+       01 MAX-JUROS COMP-2 VALUE 50.0.
+       01 IOF-TAXA COMP-2.
+       01 ITERACOES-USADAS PICTURE 9(9).
+       01 DIFERENCA-FINAL COMP-2.
+       01 CONVERGIU PICTURE 9(1).
+       01 STATUS-CALCULO PICTURE 9(1).
+       01 RESULTADO COMP-2.
+
+       PROCEDURE DIVISION USING RJUROS, ACRESCIMO, PRECISAO,
+           MAX-ITERACOES, MAX-JUROS, IOF-TAXA, ITERACOES-USADAS,
+           DIFERENCA-FINAL, CONVERGIU, STATUS-CALCULO
+           RETURNING RESULTADO.
+           MOVE 0 TO STATUS-CALCULO.
+           MOVE 0 TO CONTADOR-ITERACOES.
+           MOVE 0 TO IND-CONVERGIU.
+           MOVE 0.0 TO MIN-JUROS.
+           *> MAX-JUROS chega por referência: a busca binária precisa
+           *> de uma cópia própria para estreitar a cada iteração,
+           *> senão o teto do próximo contrato do lote herdaria o
+           *> valor já estreitado pelo contrato anterior
+           MOVE MAX-JUROS TO MAX-JUROS-ATUAL.
+           MOVE GET-PESO-TOTAL(RJUROS) TO PESO-TOTAL.
+           *> mesma validação de PAGAMENTOS de JUROS-PARA-ACRESCIMO:
+           *> vencimento zerado, negativo ou fora de ordem entre
+           *> parcelas é erro de cadastro, não um contrato de verdade
+           MOVE 1 TO PARCELAS-VALIDAS.
+           MOVE 0.0 TO PAGAMENTO-ANTERIOR.
+           IF (QUANTIDADE >= 1) AND (QUANTIDADE <= QUANTIDADE-MAXIMA)
+               THEN
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE = QUANTIDADE + 1
+                   IF PAGAMENTOS (INDICE) <= PAGAMENTO-ANTERIOR THEN
+                       MOVE 0 TO PARCELAS-VALIDAS
+                   END-IF
+                   MOVE PAGAMENTOS (INDICE) TO PAGAMENTO-ANTERIOR
+               END-PERFORM
+           END-IF.
+           IF (ACRESCIMO <= 0.0) OR (QUANTIDADE < 1)
+               OR (QUANTIDADE > QUANTIDADE-MAXIMA)
+               OR (PERIODO <= 0.0) OR (PESO-TOTAL <= 0.0)
+               OR (PRECISAO < 1) OR (MAX-ITERACOES < 1)
+               OR (MAX-JUROS <= 0.0) OR (IOF-TAXA < 0.0)
+               OR (PARCELAS-VALIDAS = 0) THEN
+               MOVE 1 TO STATUS-CALCULO
+               MOVE 0.0 TO RESULTADO
+               MOVE 0 TO ITERACOES-USADAS
+               MOVE 0.0 TO DIFERENCA-FINAL
+               MOVE 0 TO CONVERGIU
+           ELSE
+               *> COMP-2 (IEEE-754 double) não representa mais que
+               *> uns 15-16 dígitos significativos; numa faixa de
+               *> JUROS de 10 a 50, PRECISAO acima de uns 9 a 10 pede
+               *> uma diferença abaixo da resolução da aritmética, e
+               *> a bisseção esgota MAX-ITERACOES sem nunca convergir
+               COMPUTE MIN-DIFERENCA = 0.1 ** PRECISAO
+               PERFORM MAX-ITERACOES TIMES
+                   ADD 1 TO CONTADOR-ITERACOES
+                   COMPUTE MED-JUROS =
+                       (MIN-JUROS + MAX-JUROS-ATUAL) / 2.0
+                   COMPUTE DIFERENCA-ATUAL =
+                       MAX-JUROS-ATUAL - MIN-JUROS
+                   IF DIFERENCA-ATUAL < MIN-DIFERENCA THEN
+                       MOVE 1 TO IND-CONVERGIU
+                       EXIT PERFORM
+                   END-IF
+                   MOVE JUROS-PARA-ACRESCIMO(RJUROS, MED-JUROS,
+                       IOF-TAXA, TABELA-AMORTIZACAO, STATUS-TMP)
+                       TO ACRESCIMO-CALCULADO
+                   IF ACRESCIMO-CALCULADO < ACRESCIMO THEN
+                       MOVE MED-JUROS TO MIN-JUROS
+                   ELSE
+                       MOVE MED-JUROS TO MAX-JUROS-ATUAL
+                   END-IF
+               END-PERFORM
+               MOVE MED-JUROS TO RESULTADO
+               MOVE CONTADOR-ITERACOES TO ITERACOES-USADAS
+               MOVE DIFERENCA-ATUAL TO DIFERENCA-FINAL
+               MOVE IND-CONVERGIU TO CONVERGIU
+               *> não convergiu dentro do limite de iterações: fica
+               *> registrado no lote, em vez de sair como se o
+               *> JUROS-CALCULADO fosse exato
+               IF IND-NAO-CONVERGIU THEN
+                   DISPLAY "*** AVISO ACRESCIMO-PARA-JUROS: "
+                       CONTADOR-ITERACOES
+                       " ITERACOES ESGOTADAS SEM ATINGIR A PRECISAO "
+                       "PEDIDA - DIFERENCA FINAL = " DIFERENCA-FINAL
+               END-IF
+           END-IF.
+           GOBACK.
+       END FUNCTION ACRESCIMO-PARA-JUROS.
