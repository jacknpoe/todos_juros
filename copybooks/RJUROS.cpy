@@ -0,0 +1,14 @@
+      *> RJUROS - registro de parcelas usado por JUROS, GET-PESO-TOTAL,
+      *> JUROS-PARA-ACRESCIMO e ACRESCIMO-PARA-JUROS. Antes cada um
+      *> desses programas copiava esse grupo 01 à mão; agora é um
+      *> único copybook, o que também permite crescer QUANTIDADE-
+      *> -MAXIMA num só lugar quando o tamanho das carteiras mudar.
+      *> Ampliado de 3 para QUANTIDADE-MAXIMA parcelas para suportar
+      *> financiamento de veículo e imóvel (até 360 parcelas mensais).
+       01  RJUROS.
+           05  QUANTIDADE                  PICTURE 9(9) VALUE 3.
+           05  COMPOSTO                    PICTURE 9(1) VALUE 1.
+           05  PERIODO                     COMP-2 VALUE 30.0.
+           05  PAGAMENTOS                  COMP-2 OCCURS 360 TIMES.
+           05  PESOS                       COMP-2 OCCURS 360 TIMES.
+       78  QUANTIDADE-MAXIMA VALUE 360.
